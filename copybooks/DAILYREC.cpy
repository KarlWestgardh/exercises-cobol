@@ -0,0 +1,11 @@
+      *DAILYREC is the standard daily-batch record layout shared by
+      *COBOL-TEMPLATE and anything cloned from it. Copy it into a
+      *01-level record wherever this layout applies instead of
+      *re-typing the fields by hand, so a field-width fix only has to
+      *happen in one place.
+           05  DR-RECORD-KEY            PIC X(10).
+           05  DR-TRAN-DATE             PIC X(8).
+           05  DR-AMOUNT                PIC S9(7)V99.
+           05  DR-STATUS-CODE           PIC X(1).
+           05  DR-DESCRIPTION           PIC X(30).
+           05  FILLER                   PIC X(22).
