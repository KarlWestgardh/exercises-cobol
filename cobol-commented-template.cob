@@ -6,21 +6,719 @@
       *Part of identification division.
       *[REQUIRED]
        PROGRAM-ID. COBOL-TEMPLATE.
-      *ENVIRONMENT DIVISION describes the computer and other devices 
-      *used to compile, execute the program and the data files used in 
+      *ENVIRONMENT DIVISION describes the computer and other devices
+      *used to compile, execute the program and the data files used in
       *the program.
       *[OPTIONAL]
        ENVIRONMENT DIVISION.
-      *DATA DIVISION describes and defines the data items referenced by 
-      *the program, including their names, lengths, decimal point 
+      *INPUT-OUTPUT SECTION names the files this program reads or
+      *writes and, through FILE-CONTROL, ties each file name back to
+      *the dataset/DD it is assigned to at run time.
+      *[OPTIONAL]
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *DAILY-INPUT-FILE is the one input dataset every job cloned from
+      *this template starts from. ASSIGN TO names the DD/external
+      *file name the run-time JCL or shell wrapper supplies.
+           SELECT DAILY-INPUT-FILE
+               ASSIGN TO "DAILYIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILY-IN-STATUS.
+      *CONTROL-CARD-FILE is the one-record control card that tells
+      *this run what business date to process and whether it is a
+      *normal run or a RERUN of a prior date, so operations can rerun
+      *a business date without a recompile.
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+      *CHECKPOINT-FILE records the last key successfully processed at
+      *each checkpoint interval. On a RERUN with a restart key on the
+      *control card, this run reads forward to that key instead of
+      *reprocessing the file from record one.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHKPNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPNT-STATUS.
+      *REPORT-FILE is the printable, headered, paginated report every
+      *job cloned from this template hands off to operations, as
+      *distinct from the console DISPLAY lines, which nobody archives.
+           SELECT REPORT-FILE
+               ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTOUT-STATUS.
+      *AUDIT-FILE is the retained, machine-readable record of every
+      *add/update/reject decision this program makes, kept separate
+      *from REPORT-FILE because audit needs the raw before/after
+      *values and a timestamp, not a human-readable page layout.
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *REJECT-FILE carries every input record 3500-VALIDATE-DAILY-
+      *INPUT fails, together with a reason code, so bad data is routed
+      *aside for correction and resubmission instead of either being
+      *silently dropped or abending the run.
+           SELECT REJECT-FILE
+               ASSIGN TO "REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+      *DATA DIVISION describes and defines the data items referenced by
+      *the program, including their names, lengths, decimal point
       *locations, and storage formats.
       *[OPTIONAL]
        DATA DIVISION.
+      *FILE SECTION carries the record description for every file
+      *named in FILE-CONTROL above. One 01-level record per FD.
+       FILE SECTION.
+       FD  DAILY-INPUT-FILE
+           RECORDING MODE IS F.
+      *DAILY-INPUT-RECORD pulls its fields from the shared DAILYREC
+      *copybook instead of being typed out inline, so this layout
+      *cannot drift out of sync with any other program that copies it.
+       01  DAILY-INPUT-RECORD.
+           COPY DAILYREC.
+      *CONTROL-CARD-RECORD is the fixed-position control card read
+      *once at the start of the run. Every field on it is something
+      *that used to have to be hard-coded or recompiled per run.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-CARD-RECORD.
+           05  CC-RUN-DATE              PIC X(8).
+           05  CC-RUN-MODE               PIC X(6).
+               88  CC-NORMAL-RUN        VALUE "NORMAL".
+               88  CC-RERUN             VALUE "RERUN ".
+           05  CC-RESTART-KEY           PIC X(10).
+           05  CC-EXPECTED-COUNT        PIC 9(7).
+           05  CC-EXPECTED-TOTAL        PIC S9(7)V99.
+           05  FILLER                   PIC X(40).
+      *CHECKPOINT-RECORD is written to CHECKPOINT-FILE every
+      *WS-CHECKPOINT-INTERVAL records so a restart can pick up where
+      *the prior run left off instead of reprocessing from record one.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-KEY              PIC X(10).
+           05  CK-RUN-DATE              PIC X(8).
+           05  CK-RECORD-COUNT          PIC 9(7).
+           05  CK-CONTROL-TOTAL         PIC S9(9)V99.
+           05  CK-REJECT-COUNT          PIC 9(7).
+           05  FILLER                   PIC X(7).
+      *REPORT-RECORD is one print line of REPORT-FILE. It is written
+      *FROM one of the WS-RPT- group layouts below rather than built up
+      *field by field, so the heading, column-header, and detail lines
+      *can each carry their own picture clauses.
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                PIC X(132).
+      *AUDIT-RECORD carries one decision per line: when it happened,
+      *which key it was about, what action was taken, and the amount
+      *before and after that action, so audit can reconstruct why any
+      *one record was rejected or changed on any given run.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AR-TIMESTAMP-DATE        PIC 9(6).
+           05  AR-TIMESTAMP-TIME        PIC 9(8).
+           05  AR-RECORD-KEY            PIC X(10).
+           05  AR-ACTION                PIC X(10).
+           05  AR-BEFORE-VALUE          PIC S9(7)V99.
+           05  AR-AFTER-VALUE           PIC S9(7)V99.
+           05  AR-REASON-CODE           PIC X(4).
+           05  FILLER                   PIC X(20).
+      *REJECT-RECORD carries the reason code and text for why the
+      *input record failed edit, along with a copy of the original
+      *record image so the source data is not lost.
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  RJ-RECORD-KEY            PIC X(10).
+           05  RJ-REASON-CODE           PIC X(4).
+           05  RJ-REASON-TEXT           PIC X(40).
+           05  RJ-ORIGINAL-RECORD       PIC X(80).
+      *WORKING-STORAGE SECTION holds the switches and counters the
+      *PROCEDURE DIVISION needs that are not part of a record coming
+      *off a file.
+       WORKING-STORAGE SECTION.
+      *WS-DAILY-IN-STATUS catches the two-byte FILE STATUS code CICS/
+      *COBOL run time posts after every I-O against DAILY-INPUT-FILE.
+       01  WS-DAILY-IN-STATUS           PIC X(2).
+      *WS-CTLCARD-STATUS is the FILE STATUS for CONTROL-CARD-FILE.
+       01  WS-CTLCARD-STATUS            PIC X(2).
+      *WS-CHKPNT-STATUS is the FILE STATUS for CHECKPOINT-FILE.
+       01  WS-CHKPNT-STATUS             PIC X(2).
+      *WS-CHKPNT-EOF-SW drives 1450-PRIME-FROM-CHECKPOINT's read-back
+      *of the prior run's last checkpoint record on a RERUN.
+       01  WS-CHKPNT-EOF-SW             PIC X VALUE "N".
+           88  CHKPNT-EOF               VALUE "Y".
+      *WS-RPTOUT-STATUS is the FILE STATUS for REPORT-FILE.
+       01  WS-RPTOUT-STATUS             PIC X(2).
+      *WS-RPT-OPEN-SW records whether REPORT-FILE made it through its
+      *OPEN, the same pattern used for the other two output files.
+       01  WS-RPT-OPEN-SW               PIC X VALUE "N".
+           88  RPT-OPEN                 VALUE "Y".
+      *WS-AUDIT-STATUS is the FILE STATUS for AUDIT-FILE.
+       01  WS-AUDIT-STATUS              PIC X(2).
+      *WS-AUDIT-OPEN-SW records whether AUDIT-FILE made it through its
+      *OPEN, the same pattern used for the other output files.
+       01  WS-AUDIT-OPEN-SW             PIC X VALUE "N".
+           88  AUDIT-OPEN               VALUE "Y".
+      *WS-SYSTEM-DATE and WS-SYSTEM-TIME hold the wall-clock date and
+      *time ACCEPTed at the moment each audit record is written, as
+      *distinct from CC-RUN-DATE, which is the business date being
+      *processed and may not be today's date on a RERUN.
+       01  WS-SYSTEM-DATE               PIC 9(6).
+       01  WS-SYSTEM-TIME               PIC 9(8).
+      *WS-REJECT-STATUS is the FILE STATUS for REJECT-FILE.
+       01  WS-REJECT-STATUS             PIC X(2).
+      *WS-REJECT-OPEN-SW records whether REJECT-FILE made it through
+      *its OPEN, the same pattern used for the other output files.
+       01  WS-REJECT-OPEN-SW            PIC X VALUE "N".
+           88  REJECT-FILE-OPEN         VALUE "Y".
+      *WS-REJECT-SW is set by 3500-VALIDATE-DAILY-INPUT when the
+      *current record fails an edit. RECORD-REJECTED drives whether
+      *3000-PROCESS-DAILY-INPUT routes the record to REJECT-FILE or
+      *on through the normal report/audit/control-total processing.
+       01  WS-REJECT-SW                 PIC X VALUE "N".
+           88  RECORD-REJECTED          VALUE "Y".
+      *WS-REJECT-REASON-CODE and WS-REJECT-REASON-TEXT are set by
+      *whichever edit in 3500-VALIDATE-DAILY-INPUT fails first.
+       01  WS-REJECT-REASON-CODE        PIC X(4).
+       01  WS-REJECT-REASON-TEXT        PIC X(40).
+      *WS-REJECT-COUNT counts records routed to REJECT-FILE, reported
+      *alongside the record count and control total at termination.
+       01  WS-REJECT-COUNT              PIC 9(7) VALUE ZERO.
+      *WS-AUDIT-ACTION and WS-AUDIT-REASON-CODE are set by the caller
+      *of 3400-WRITE-AUDIT-RECORD before each PERFORM, so the one
+      *audit-writing paragraph serves both the normal-processing path
+      *and the reject path.
+       01  WS-AUDIT-ACTION              PIC X(10).
+       01  WS-AUDIT-REASON-CODE         PIC X(4).
+      *WS-PAGE-COUNT and WS-LINE-COUNT drive the report's page breaks.
+      *A new page heading is written whenever WS-LINE-COUNT reaches
+      *WS-LINES-PER-PAGE, or before the first detail line of the run.
+       01  WS-PAGE-COUNT                PIC 9(3) VALUE ZERO.
+       01  WS-LINE-COUNT                PIC 9(3) VALUE ZERO.
+       01  WS-LINES-PER-PAGE            PIC 9(3) VALUE 060.
+      *WS-RPT-HEADING-1 is the run-date page heading written at the
+      *top of every page of REPORT-FILE.
+       01  WS-RPT-HEADING-1.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  FILLER                   PIC X(20) VALUE
+               "DAILY BATCH REPORT".
+           05  FILLER                   PIC X(10) VALUE "RUN DATE: ".
+           05  RH1-RUN-DATE             PIC X(8).
+           05  FILLER                   PIC X(10) VALUE "   PAGE: ".
+           05  RH1-PAGE-NO              PIC ZZ9.
+           05  FILLER                   PIC X(72) VALUE SPACES.
+      *WS-RPT-HEADING-2 is the column-header line written just below
+      *the page heading on every page.
+       01  WS-RPT-HEADING-2.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  FILLER                   PIC X(10) VALUE "KEY".
+           05  FILLER                   PIC X(11) VALUE "TRAN DATE".
+           05  FILLER                   PIC X(13) VALUE "AMOUNT".
+           05  FILLER                   PIC X(3)  VALUE "ST".
+           05  FILLER                   PIC X(30) VALUE "DESCRIPTION".
+           05  FILLER                   PIC X(61) VALUE SPACES.
+      *WS-RPT-DETAIL is one detail line, one per input record
+      *processed, built from the fields on DAILY-INPUT-RECORD.
+       01  WS-RPT-DETAIL.
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  RD-KEY                   PIC X(10).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  RD-TRAN-DATE             PIC X(8).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RD-AMOUNT                PIC ---,---9.99.
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RD-STATUS                PIC X(1).
+           05  FILLER                   PIC X(3)  VALUE SPACES.
+           05  RD-DESC                  PIC X(30).
+           05  FILLER                   PIC X(58) VALUE SPACES.
+      *WS-CHECKPOINT-INTERVAL controls how often a checkpoint record is
+      *written. WS-RECORDS-PROCESSED counts input records processed
+      *since program start; WS-RECORDS-SINCE-CHKPT counts records
+      *processed since the last checkpoint was written.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(7) VALUE 1000.
+       01  WS-RECORDS-PROCESSED         PIC 9(7) VALUE ZERO.
+       01  WS-RECORDS-SINCE-CHKPT       PIC 9(7) VALUE ZERO.
+      *WS-CONTROL-TOTAL accumulates DR-AMOUNT across every record
+      *processed, for comparison against CC-EXPECTED-TOTAL at
+      *9100-RECONCILE-TOTALS.
+       01  WS-CONTROL-TOTAL             PIC S9(9)V99 VALUE ZERO.
+      *WS-RESTART-SW is set when the control card carries a restart
+      *key. RESTART-PENDING drives the skip-ahead logic in
+      *1000-INITIALIZE-PROGRAM so a RERUN resumes after the last
+      *checkpointed key instead of at record one.
+       01  WS-RESTART-SW                PIC X VALUE "N".
+           88  RESTART-PENDING          VALUE "Y".
+      *WS-DAILY-IN-EOF-SW drives the read loop below. 88 DAILY-IN-EOF
+      *lets the PERFORM UNTIL read as plain English.
+       01  WS-DAILY-IN-EOF-SW           PIC X VALUE "N".
+           88  DAILY-IN-EOF             VALUE "Y".
+      *WS-DAILY-IN-OPEN-SW and WS-CHKPNT-OPEN-SW record whether each
+      *file actually made it through its OPEN, so 9000-TERMINATE-
+      *PROGRAM closes only what is actually open, independent of
+      *whether some later file's OPEN is what set ABORT-RUN.
+       01  WS-DAILY-IN-OPEN-SW          PIC X VALUE "N".
+           88  DAILY-IN-OPEN            VALUE "Y".
+       01  WS-CHKPNT-OPEN-SW            PIC X VALUE "N".
+           88  CHKPNT-OPEN              VALUE "Y".
+      *WS-ABORT-SW stops the main line from driving any further into a
+      *run that has already hit a failure too serious to recover from
+      *(a bad OPEN, a bad control card, and so on). ABORT-RUN lets the
+      *rest of 0000-MAIN-LOGIC skip straight to termination.
+       01  WS-ABORT-SW                  PIC X VALUE "N".
+           88  ABORT-RUN                VALUE "Y".
+      *WS-RETURN-CODE is moved into the RETURN-CODE special register
+      *at the very end of the run, after every other paragraph has had
+      *a chance to raise it. Whichever failure class is most severe
+      *wins, so JCL COND= tests and the scheduler's dependency logic
+      *see one consistent step condition code:
+      *    00 = clean completion, expected volume processed
+      *    04 = reconciliation warning (record count/control total off)
+      *    08 = reject volume exceeded tolerance
+      *    12 = control card / PARM error
+      *    16 = file open or other unrecoverable I-O error
+       01  WS-RETURN-CODE               PIC 9(3) VALUE ZERO.
       *PROCEDURE DIVISION contains all the statements which will execute
       *by the compiler in which the order written by the programmer.
       *Program execution starts from PROCEDURE DIVISION.
       *[REQUIRED]
        PROCEDURE DIVISION.
-      *DISPLAY = PRINT TO TERMINAL
-           DISPLAY "This is the template".
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           IF NOT ABORT-RUN
+               PERFORM 3000-PROCESS-DAILY-INPUT UNTIL DAILY-IN-EOF
+           END-IF
+           PERFORM 9000-TERMINATE-PROGRAM
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
+      *1000-INITIALIZE-PROGRAM reads the control card first, since
+      *CC-RUN-MODE decides how the rest of the run behaves, and only
+      *opens DAILY-INPUT-FILE once the control card checks out.
+       1000-INITIALIZE-PROGRAM.
+           PERFORM 1100-READ-CONTROL-CARD
+           IF NOT ABORT-RUN
+               PERFORM 1200-OPEN-DAILY-INPUT-FILE
+           END-IF
+           IF NOT ABORT-RUN
+               PERFORM 1400-OPEN-CHECKPOINT-FILE
+           END-IF
+           IF NOT ABORT-RUN
+               PERFORM 1600-OPEN-REPORT-FILE
+           END-IF
+           IF NOT ABORT-RUN
+               PERFORM 1700-OPEN-AUDIT-FILE
+           END-IF
+           IF NOT ABORT-RUN
+               PERFORM 1800-OPEN-REJECT-FILE
+           END-IF
+           IF NOT ABORT-RUN
+               AND CC-RERUN
+               AND CC-RESTART-KEY NOT = SPACES
+               SET RESTART-PENDING TO TRUE
+               PERFORM 1500-SKIP-TO-RESTART-KEY
+           END-IF.
+      *1100-READ-CONTROL-CARD reads the one-record control card and
+      *validates CC-RUN-MODE. A missing or unreadable control card,
+      *or a run mode this program does not recognize, is a parameter
+      *error, not something worth guessing a default for.
+       1100-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CTLCARD-STATUS NOT = "00"
+               DISPLAY "CONTROL-CARD-FILE OPEN FAILED, STATUS="
+                   WS-CTLCARD-STATUS
+               MOVE 012 TO WS-RETURN-CODE
+               SET ABORT-RUN TO TRUE
+           ELSE
+               READ CONTROL-CARD-FILE
+                   AT END
+                       DISPLAY "CONTROL CARD MISSING OR EMPTY"
+                       MOVE 012 TO WS-RETURN-CODE
+                       SET ABORT-RUN TO TRUE
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+               IF NOT ABORT-RUN
+                   AND NOT CC-NORMAL-RUN AND NOT CC-RERUN
+                   DISPLAY "INVALID RUN MODE ON CONTROL CARD: "
+                       CC-RUN-MODE
+                   MOVE 012 TO WS-RETURN-CODE
+                   SET ABORT-RUN TO TRUE
+               END-IF
+           END-IF.
+      *1200-OPEN-DAILY-INPUT-FILE opens the daily input and primes
+      *the read loop with the first record. A failed OPEN is the one
+      *failure class serious enough to skip processing entirely
+      *rather than limp along with no input.
+       1200-OPEN-DAILY-INPUT-FILE.
+           OPEN INPUT DAILY-INPUT-FILE
+           IF WS-DAILY-IN-STATUS NOT = "00"
+               DISPLAY "DAILY-INPUT-FILE OPEN FAILED, STATUS="
+                   WS-DAILY-IN-STATUS
+               MOVE 016 TO WS-RETURN-CODE
+               SET ABORT-RUN TO TRUE
+           ELSE
+               SET DAILY-IN-OPEN TO TRUE
+               PERFORM 3100-READ-DAILY-INPUT
+           END-IF.
+      *1400-OPEN-CHECKPOINT-FILE opens CHECKPOINT-FILE for this run's
+      *own checkpoint writes. On a RERUN with a restart key, the prior
+      *run's checkpoint records already sit in CHECKPOINT-FILE and
+      *must be read back first (1450-PRIME-FROM-CHECKPOINT) so this
+      *run's WS-RECORDS-PROCESSED/WS-CONTROL-TOTAL pick up where the
+      *aborted run left off instead of starting reconciliation over
+      *from zero; CHECKPOINT-FILE is then OPENed EXTEND so the new
+      *checkpoint records land after the ones already there. A fresh
+      *NORMAL run has no prior checkpoint records to preserve, so it
+      *OPENs OUTPUT as before. A failed OPEN here is an I-O error, the
+      *same as a failed OPEN on the daily input file, since a run with
+      *no checkpoint file cannot be restarted cleanly if it abends
+      *partway through.
+       1400-OPEN-CHECKPOINT-FILE.
+           IF CC-RERUN AND CC-RESTART-KEY NOT = SPACES
+               PERFORM 1450-PRIME-FROM-CHECKPOINT
+               IF NOT ABORT-RUN
+                   OPEN EXTEND CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF NOT ABORT-RUN
+               IF WS-CHKPNT-STATUS NOT = "00"
+                   DISPLAY "CHECKPOINT-FILE OPEN FAILED, STATUS="
+                       WS-CHKPNT-STATUS
+                   MOVE 016 TO WS-RETURN-CODE
+                   SET ABORT-RUN TO TRUE
+               ELSE
+                   SET CHKPNT-OPEN TO TRUE
+               END-IF
+           END-IF.
+      *1450-PRIME-FROM-CHECKPOINT reads the prior run's checkpoint
+      *records forward to the last one, the same record
+      *3200-WRITE-CHECKPOINT most recently wrote before the abend,
+      *and primes WS-RECORDS-PROCESSED/WS-CONTROL-TOTAL/WS-REJECT-
+      *COUNT from it so 9100-RECONCILE-TOTALS reconciles the full
+      *file's expected count and total, and reports the full file's
+      *reject volume, not just the partial figures since restart.
+       1450-PRIME-FROM-CHECKPOINT.
+           MOVE "N" TO WS-CHKPNT-EOF-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPNT-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT-FILE OPEN FOR RESTART FAILED, "
+                   "STATUS=" WS-CHKPNT-STATUS
+               MOVE 016 TO WS-RETURN-CODE
+               SET ABORT-RUN TO TRUE
+           ELSE
+               PERFORM 1460-READ-CHECKPOINT-RECORD
+                   UNTIL CHKPNT-EOF
+               CLOSE CHECKPOINT-FILE
+               IF CK-LAST-KEY NOT = CC-RESTART-KEY
+                   DISPLAY "RESTART KEY NOT FOUND IN CHECKPOINT-FILE: "
+                       CC-RESTART-KEY
+                   MOVE 012 TO WS-RETURN-CODE
+                   SET ABORT-RUN TO TRUE
+               ELSE
+                   MOVE CK-RECORD-COUNT TO WS-RECORDS-PROCESSED
+                   MOVE CK-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+                   MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+               END-IF
+           END-IF.
+      *1460-READ-CHECKPOINT-RECORD reads one record of the prior run's
+      *CHECKPOINT-FILE. CHECKPOINT-RECORD retains the last record
+      *successfully read once AT END is reached, which is exactly the
+      *checkpoint 1450-PRIME-FROM-CHECKPOINT needs to prime from.
+       1460-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CHKPNT-EOF TO TRUE
+           END-READ.
+      *1600-OPEN-REPORT-FILE opens REPORT-FILE for this run's own
+      *report lines. On a RERUN with a restart key, the prior run's
+      *heading and detail lines already sit in REPORT-FILE, so this
+      *run OPENs EXTEND to add to them instead of OPENing OUTPUT and
+      *truncating evidence of the records processed before the
+      *abend, the same pattern 1400-OPEN-CHECKPOINT-FILE uses. A
+      *failed OPEN here is an I-O error, the same severity as a
+      *failed OPEN on any other output file this run depends on.
+       1600-OPEN-REPORT-FILE.
+           IF CC-RERUN AND CC-RESTART-KEY NOT = SPACES
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF WS-RPTOUT-STATUS NOT = "00"
+               DISPLAY "REPORT-FILE OPEN FAILED, STATUS="
+                   WS-RPTOUT-STATUS
+               MOVE 016 TO WS-RETURN-CODE
+               SET ABORT-RUN TO TRUE
+           ELSE
+               SET RPT-OPEN TO TRUE
+           END-IF.
+      *1700-OPEN-AUDIT-FILE opens AUDIT-FILE for this run's own audit
+      *lines. On a RERUN with a restart key, the prior run's audit
+      *trail already sits in AUDIT-FILE, so this run OPENs EXTEND to
+      *add to it instead of OPENing OUTPUT and wiping the evidence of
+      *every add/update/reject decision made before the abend, the
+      *same pattern 1400-OPEN-CHECKPOINT-FILE uses. A failed OPEN
+      *here is an I-O error, the same severity as a failed OPEN on
+      *any other output file this run depends on.
+       1700-OPEN-AUDIT-FILE.
+           IF CC-RERUN AND CC-RESTART-KEY NOT = SPACES
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "AUDIT-FILE OPEN FAILED, STATUS="
+                   WS-AUDIT-STATUS
+               MOVE 016 TO WS-RETURN-CODE
+               SET ABORT-RUN TO TRUE
+           ELSE
+               SET AUDIT-OPEN TO TRUE
+           END-IF.
+      *1800-OPEN-REJECT-FILE opens REJECT-FILE for this run's own
+      *reject records. On a RERUN with a restart key, the prior run's
+      *rejects already sit in REJECT-FILE, so this run OPENs EXTEND
+      *to add to them instead of OPENing OUTPUT and discarding
+      *records that still need correction and resubmission, the same
+      *pattern 1400-OPEN-CHECKPOINT-FILE uses. A failed OPEN here is
+      *an I-O error, the same severity as a failed OPEN on any other
+      *output file this run depends on.
+       1800-OPEN-REJECT-FILE.
+           IF CC-RERUN AND CC-RESTART-KEY NOT = SPACES
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "REJECT-FILE OPEN FAILED, STATUS="
+                   WS-REJECT-STATUS
+               MOVE 016 TO WS-RETURN-CODE
+               SET ABORT-RUN TO TRUE
+           ELSE
+               SET REJECT-FILE-OPEN TO TRUE
+           END-IF.
+      *1500-SKIP-TO-RESTART-KEY reads forward past every record up to
+      *and including CC-RESTART-KEY without processing it, since that
+      *key is the last one the prior run checkpointed as processed.
+      *Processing resumes with whatever record follows it. Running
+      *off the end of DAILY-INPUT-FILE without ever matching
+      *CC-RESTART-KEY means this run's input dataset does not agree
+      *with the one the prior run checkpointed against, the same
+      *failure class 1450-PRIME-FROM-CHECKPOINT already checks for
+      *against CHECKPOINT-FILE, so it is treated the same way here.
+       1500-SKIP-TO-RESTART-KEY.
+           PERFORM 3100-READ-DAILY-INPUT
+               UNTIL DAILY-IN-EOF
+               OR DR-RECORD-KEY = CC-RESTART-KEY
+           IF DAILY-IN-EOF
+               DISPLAY "RESTART KEY NOT FOUND IN DAILY-INPUT-FILE: "
+                   CC-RESTART-KEY
+               MOVE 012 TO WS-RETURN-CODE
+               SET ABORT-RUN TO TRUE
+           ELSE
+               PERFORM 3100-READ-DAILY-INPUT
+           END-IF.
+      *3000-PROCESS-DAILY-INPUT handles one input record and then
+      *reads the next one, the standard COBOL "process current, read
+      *ahead" loop shape.
+       3000-PROCESS-DAILY-INPUT.
+           PERFORM 3500-VALIDATE-DAILY-INPUT
+           ADD 1 TO WS-RECORDS-PROCESSED
+           ADD 1 TO WS-RECORDS-SINCE-CHKPT
+           IF RECORD-REJECTED
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 3600-WRITE-REJECT-RECORD
+               MOVE "REJECTED  " TO WS-AUDIT-ACTION
+               MOVE WS-REJECT-REASON-CODE TO WS-AUDIT-REASON-CODE
+               PERFORM 3400-WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY "PROCESSING KEY: " DR-RECORD-KEY
+                   " FOR RUN DATE: " CC-RUN-DATE
+                   " MODE: " CC-RUN-MODE
+               ADD DR-AMOUNT TO WS-CONTROL-TOTAL
+               PERFORM 3300-WRITE-REPORT-LINE
+               MOVE "PROCESSED " TO WS-AUDIT-ACTION
+               MOVE SPACES TO WS-AUDIT-REASON-CODE
+               PERFORM 3400-WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-RECORDS-SINCE-CHKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 3200-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 3100-READ-DAILY-INPUT.
+      *3200-WRITE-CHECKPOINT writes the current key and running record
+      *count to CHECKPOINT-FILE and resets the since-last-checkpoint
+      *counter. This is the record 1500-SKIP-TO-RESTART-KEY reads
+      *forward to on a subsequent RERUN.
+       3200-WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE DR-RECORD-KEY TO CK-LAST-KEY
+           MOVE CC-RUN-DATE TO CK-RUN-DATE
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORD-COUNT
+           MOVE WS-CONTROL-TOTAL TO CK-CONTROL-TOTAL
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+           MOVE ZERO TO WS-RECORDS-SINCE-CHKPT.
+      *3300-WRITE-REPORT-LINE writes one detail line to REPORT-FILE,
+      *throwing a new page heading first whenever the current page is
+      *full or no heading has been written yet this run.
+       3300-WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT = ZERO
+               OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 5100-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE DR-RECORD-KEY TO RD-KEY
+           MOVE DR-TRAN-DATE TO RD-TRAN-DATE
+           MOVE DR-AMOUNT TO RD-AMOUNT
+           MOVE DR-STATUS-CODE TO RD-STATUS
+           MOVE DR-DESCRIPTION TO RD-DESC
+           WRITE REPORT-RECORD FROM WS-RPT-DETAIL
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+      *3400-WRITE-AUDIT-RECORD logs the decision made on the current
+      *record to AUDIT-FILE. The caller sets WS-AUDIT-ACTION and
+      *WS-AUDIT-REASON-CODE before PERFORMing this paragraph, so it
+      *serves both the normal-processing path and the reject path in
+      *3000-PROCESS-DAILY-INPUT. This template's own logic only reads
+      *and reports each record (the before and after amount are the
+      *same here), but any program cloned from this template that
+      *updates a balance should move the pre-update value to
+      *AR-BEFORE-VALUE before the update and the post-update value to
+      *AR-AFTER-VALUE here. DR-AMOUNT is left zero on the reject path
+      *when the reason is R002 (non-numeric amount field), since
+      *DR-AMOUNT is exactly the field that failed to edit and moving
+      *it into a numeric AR-BEFORE-VALUE/AR-AFTER-VALUE would carry
+      *whatever non-numeric content it holds into the audit trail.
+       3400-WRITE-AUDIT-RECORD.
+           ACCEPT WS-SYSTEM-DATE FROM DATE
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-SYSTEM-DATE TO AR-TIMESTAMP-DATE
+           MOVE WS-SYSTEM-TIME TO AR-TIMESTAMP-TIME
+           MOVE DR-RECORD-KEY TO AR-RECORD-KEY
+           MOVE WS-AUDIT-ACTION TO AR-ACTION
+           IF RECORD-REJECTED AND WS-REJECT-REASON-CODE = "R002"
+               MOVE ZERO TO AR-BEFORE-VALUE
+               MOVE ZERO TO AR-AFTER-VALUE
+           ELSE
+               MOVE DR-AMOUNT TO AR-BEFORE-VALUE
+               MOVE DR-AMOUNT TO AR-AFTER-VALUE
+           END-IF
+           MOVE WS-AUDIT-REASON-CODE TO AR-REASON-CODE
+           WRITE AUDIT-RECORD.
+      *3500-VALIDATE-DAILY-INPUT runs the basic edits every record
+      *must pass: a present record key, a numeric amount field, and a
+      *numeric, in-range transaction date. The first edit that fails
+      *sets RECORD-REJECTED and a reason code/text and stops checking,
+      *since one reason is enough to route the record to REJECT-FILE.
+       3500-VALIDATE-DAILY-INPUT.
+           MOVE "N" TO WS-REJECT-SW
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+           IF DR-RECORD-KEY = SPACES
+               SET RECORD-REJECTED TO TRUE
+               MOVE "R001" TO WS-REJECT-REASON-CODE
+               MOVE "MISSING RECORD KEY" TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF DR-AMOUNT NOT NUMERIC
+                   SET RECORD-REJECTED TO TRUE
+                   MOVE "R002" TO WS-REJECT-REASON-CODE
+                   MOVE "NON-NUMERIC AMOUNT FIELD"
+                       TO WS-REJECT-REASON-TEXT
+               ELSE
+                   IF DR-TRAN-DATE NOT NUMERIC
+                       OR DR-TRAN-DATE (5:2) < "01"
+                       OR DR-TRAN-DATE (5:2) > "12"
+                       OR DR-TRAN-DATE (7:2) < "01"
+                       OR DR-TRAN-DATE (7:2) > "31"
+                       SET RECORD-REJECTED TO TRUE
+                       MOVE "R003" TO WS-REJECT-REASON-CODE
+                       MOVE "INVALID TRANSACTION DATE"
+                           TO WS-REJECT-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+      *3600-WRITE-REJECT-RECORD writes the rejected record, its reason
+      *code and text, and a copy of the original record image to
+      *REJECT-FILE, so bad data can be corrected and resubmitted.
+       3600-WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD
+           MOVE DR-RECORD-KEY TO RJ-RECORD-KEY
+           MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT
+           MOVE DAILY-INPUT-RECORD TO RJ-ORIGINAL-RECORD
+           WRITE REJECT-RECORD.
+      *3100-READ-DAILY-INPUT is the single place that reads
+      *DAILY-INPUT-FILE, so AT END handling only has to live once.
+       3100-READ-DAILY-INPUT.
+           READ DAILY-INPUT-FILE
+               AT END
+                   SET DAILY-IN-EOF TO TRUE
+           END-READ.
+      *5100-WRITE-REPORT-HEADINGS writes the run-date page heading and
+      *column-header lines to REPORT-FILE and resets WS-LINE-COUNT to
+      *the number of lines those two headings used.
+       5100-WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE CC-RUN-DATE TO RH1-RUN-DATE
+           MOVE WS-PAGE-COUNT TO RH1-PAGE-NO
+           WRITE REPORT-RECORD FROM WS-RPT-HEADING-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM WS-RPT-HEADING-2
+               AFTER ADVANCING 2 LINES
+           MOVE 2 TO WS-LINE-COUNT.
+      *9000-TERMINATE-PROGRAM closes out every file this run opened
+      *and reports the final disposition of the run. WS-RETURN-CODE
+      *is not touched here beyond display; 0000-MAIN-LOGIC is what
+      *moves it into the RETURN-CODE special register.
+       9000-TERMINATE-PROGRAM.
+           IF NOT ABORT-RUN
+               PERFORM 9100-RECONCILE-TOTALS
+           END-IF
+           IF DAILY-IN-OPEN
+               CLOSE DAILY-INPUT-FILE
+           END-IF
+           IF CHKPNT-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF RPT-OPEN
+               CLOSE REPORT-FILE
+           END-IF
+           IF AUDIT-OPEN
+               CLOSE AUDIT-FILE
+           END-IF
+           IF REJECT-FILE-OPEN
+               CLOSE REJECT-FILE
+           END-IF
+           DISPLAY "RECORDS PROCESSED=" WS-RECORDS-PROCESSED
+               " REJECTED=" WS-REJECT-COUNT
+           DISPLAY "COBOL-TEMPLATE RUN COMPLETE, RETURN-CODE="
+               WS-RETURN-CODE.
+      *9100-RECONCILE-TOTALS compares the record count and control
+      *total actually processed against the expected figures on the
+      *control card. A mismatch is a reconciliation warning, not a
+      *reason to abend, but it must not be allowed to finish clean
+      *(RETURN-CODE 000) when the volume does not tie out.
+       9100-RECONCILE-TOTALS.
+           IF WS-RECORDS-PROCESSED NOT = CC-EXPECTED-COUNT
+               DISPLAY "RECORD COUNT MISMATCH, EXPECTED="
+                   CC-EXPECTED-COUNT " ACTUAL=" WS-RECORDS-PROCESSED
+               IF WS-RETURN-CODE < 004
+                   MOVE 004 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-CONTROL-TOTAL NOT = CC-EXPECTED-TOTAL
+               DISPLAY "CONTROL TOTAL MISMATCH, EXPECTED="
+                   CC-EXPECTED-TOTAL " ACTUAL=" WS-CONTROL-TOTAL
+               IF WS-RETURN-CODE < 004
+                   MOVE 004 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-REJECT-COUNT > ZERO
+               DISPLAY "REJECT VOLUME=" WS-REJECT-COUNT
+                   " SEE REJECT-FILE FOR DETAIL"
+               IF WS-RETURN-CODE < 008
+                   MOVE 008 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
