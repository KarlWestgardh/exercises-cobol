@@ -0,0 +1,84 @@
+//COBTMPL  JOB (ACCTNO,ROOM),'DAILY BATCH TEMPLATE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* REFERENCE JCL FOR COBOL-TEMPLATE.                              *
+//* RUNS THE COMPILED LOAD MODULE AGAINST THE STANDARD DD NAMES    *
+//* THIS TEMPLATE'S FILE-CONTROL SECTION EXPECTS:                  *
+//*   DAILYIN  - DAILY INPUT DATASET (DAILY-INPUT-FILE)            *
+//*   CTLCARD  - CONTROL CARD, RUN DATE/MODE/RESTART KEY/EXPECTED  *
+//*              COUNT AND TOTAL (CONTROL-CARD-FILE)               *
+//*   CHKPNT   - CHECKPOINT DATASET FOR RESTART (CHECKPOINT-FILE)  *
+//*   RPTOUT   - PRINTABLE, PAGINATED REPORT (REPORT-FILE)         *
+//*   AUDITLOG - AUDIT TRAIL, RETAINED FOR AUDIT REQUESTS          *
+//*              (AUDIT-FILE)                                      *
+//*   REJECTS  - REJECTED RECORDS WITH REASON CODES (REJECT-FILE)  *
+//*                                                                 *
+//* A NONZERO RETURN CODE FROM STEP010 FOLLOWS THE CONVENTION      *
+//* DOCUMENTED IN THE PROGRAM'S WORKING-STORAGE:                   *
+//*   000 = CLEAN COMPLETION, EXPECTED VOLUME PROCESSED            *
+//*   004 = RECONCILIATION WARNING (COUNT/TOTAL MISMATCH)          *
+//*   008 = REJECT VOLUME - SEE REJECTS DD                         *
+//*   012 = CONTROL CARD / PARM ERROR                              *
+//*   016 = FILE OPEN OR OTHER UNRECOVERABLE I-O ERROR             *
+//* DOWNSTREAM STEPS ARE COND-GATED ON THIS CODE SO A RUN THAT     *
+//* DID NOT COMPLETE CLEAN DOES NOT FEED BAD OUTPUT FORWARD.       *
+//*                                                                 *
+//* RESTART: CHKPNT/RPTOUT/AUDITLOG/REJECTS ALL CATLG RATHER THAN  *
+//* DELETE ON AN ABEND, SO THE FAILED RUN'S CHECKPOINT, REPORT,    *
+//* AUDIT, AND REJECT EVIDENCE SURVIVES FOR 1450-PRIME-FROM-       *
+//* CHECKPOINT TO READ BACK AND FOR 1600/1700/1800-OPEN-xxx-FILE   *
+//* TO OPEN EXTEND ONTO. AS SHIPPED, EACH DD REQUESTS A NEW        *
+//* RELATIVE GENERATION (+1), SO A RERUN SUBMISSION OF THIS SAME   *
+//* MEMBER MUST FIRST BE CHANGED TO POINT CHKPNT/RPTOUT/AUDITLOG/  *
+//* REJECTS AT THE FAILED RUN'S GENERATION INSTEAD OF REQUESTING   *
+//* ANOTHER NEW ONE, E.G. (+1),DISP=NEW BECOMES (0),DISP=MOD ON    *
+//* THE RERUN JCL, SO THIS RUN EXTENDS THE SAME GENERATIONS        *
+//* 1450-PRIME-FROM-CHECKPOINT AND 1600/1700/1800 WILL READ AND    *
+//* EXTEND. RPTOUT IS A CATALOGED DATASET RATHER THAN SYSOUT FOR   *
+//* THIS REASON -- SYSOUT SPOOL OUTPUT IS ALLOCATED FRESH EVERY    *
+//* JOB STEP AND CANNOT BE REOPENED FOR APPEND ACROSS RUNS.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COBTMPL
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DAILYIN  DD DSN=PROD.BATCH.DAILYIN(+0),DISP=SHR
+//CTLCARD  DD *
+//*CC-RUN-DATE(8)=20260101  CC-RUN-MODE(6)=NORMAL  CC-RESTART-KEY(10)
+//*  =BLANK (NO RESTART ON A NORMAL RUN)  CC-EXPECTED-COUNT(7)
+//*  =0000010  CC-EXPECTED-TOTAL(9, UNEDITED PIC S9(7)V99, NO STORED
+//*  DECIMAL POINT)=000100000 (=1000.00)  REMAINDER IS FILLER(40).
+20260101NORMAL          0000010000100000
+/*
+//CHKPNT   DD DSN=PROD.BATCH.CHKPNT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//RPTOUT   DD DSN=PROD.BATCH.RPTOUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//REJECTS  DD DSN=PROD.BATCH.REJECTS(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS WHEN STEP010 COMPLETED CLEAN (RC=000).      *
+//* SITES HANG THEIR NORMAL DOWNSTREAM WORK HERE (DISTRIBUTION,   *
+//* ARCHIVAL, LOAD TO THE NEXT SYSTEM, ETC.).                     *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//DD1      DD DSN=PROD.BATCH.RPTOUT.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*--------------------------------------------------------------*
+//* STEP030 RUNS WHENEVER STEP010 ENDED WITH A RECONCILIATION     *
+//* WARNING OR WORSE (RC>=004), TO ALERT OPERATIONS. IT IS        *
+//* BYPASSED ON A FULLY CLEAN RUN.                                *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=(4,LT,STEP010)
+//SYSUT1   DD DSN=PROD.BATCH.AUDITLOG(+1),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
